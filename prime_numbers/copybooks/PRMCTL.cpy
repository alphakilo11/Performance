@@ -0,0 +1,13 @@
+      *================================================================
+      *  PRMCTL      -- BENCHMARK CONTROL-FILE RECORD LAYOUT
+      *
+      *  ONE LOGICAL CONTROL RECORD, READ ONCE AT START-UP, SUPPLYING
+      *  THE PARAMETERS THAT USED TO BE KEYED IN AT AN ACCEPT PROMPT.
+      *  LAID DOWN BY OPERATIONS AS A CARD-IMAGE FILE (DD CTLCARD) OR
+      *  BUILT BY THE SCHEDULING JCL FROM THE STEP PARM.
+      *================================================================
+       01  PRM-CONTROL-RECORD.
+           05  PRM-CTL-N                   PIC 9(06).
+           05  PRM-CTL-MODE                PIC X(01).
+           05  PRM-CTL-RESTART             PIC X(01).
+           05  FILLER                      PIC X(10).
