@@ -0,0 +1,24 @@
+      *================================================================
+      *  PRMLIST     -- PERSISTED PRIMES-TABLE LISTING RECORD LAYOUTS
+      *
+      *  WRITTEN ONCE PER COMPLETED RUN OF NTHPRIME SO THE FULL SET OF
+      *  PRIMES FOUND CAN BE REVIEWED AFTER THE FACT INSTEAD OF ONLY
+      *  THE SUMMARY FIGURES KEPT IN PRMHIST. ONE HEADER RECORD
+      *  IDENTIFYING THE RUN IS FOLLOWED BY ONE DETAIL RECORD PER
+      *  PRIMES-TABLE ENTRY; BOTH SHARE THE SAME FIRST BYTE AS A
+      *  RECORD-TYPE CODE. READ BACK BY PRIMINQ.
+      *================================================================
+       01  PRM-LIST-HEADER-RECORD.
+           05  PRM-LIST-REC-TYPE           PIC X(01).
+               88  PRM-LIST-IS-HEADER          VALUE 'H'.
+           05  PRM-LIST-RUN-DATE           PIC 9(08).
+           05  PRM-LIST-RUN-TIME           PIC 9(08).
+           05  PRM-LIST-N                  PIC 9(06).
+           05  PRM-LIST-MODE               PIC X(01).
+           05  FILLER                      PIC X(16).
+       01  PRM-LIST-DETAIL-RECORD.
+           05  PRM-LIST-DET-TYPE           PIC X(01).
+               88  PRM-LIST-IS-DETAIL          VALUE 'D'.
+           05  PRM-LIST-DET-INDEX          PIC 9(06).
+           05  PRM-LIST-DET-VALUE          PIC 9(10).
+           05  FILLER                      PIC X(23).
