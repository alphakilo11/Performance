@@ -0,0 +1,21 @@
+      *================================================================
+      *  PRMCKPT     -- BENCHMARK CHECKPOINT/RESTART RECORD LAYOUTS
+      *
+      *  WRITTEN PERIODICALLY BY NTHPRIME'S TRIAL-DIVISION PATH SO A
+      *  CANCELLED OR ABENDED RUN CAN RESUME WHERE IT LEFT OFF INSTEAD
+      *  OF RECOMPUTING FROM NUM = 3. ONE HEADER RECORD FOLLOWED BY ONE
+      *  DETAIL RECORD PER PRIMES-TABLE ENTRY CAPTURED AT CHECKPOINT
+      *  TIME; BOTH SHARE THE SAME FIRST BYTE AS A RECORD-TYPE CODE.
+      *================================================================
+       01  PRM-CKPT-HEADER-RECORD.
+           05  PRM-CKPT-REC-TYPE           PIC X(01).
+               88  PRM-CKPT-IS-HEADER          VALUE 'H'.
+           05  PRM-CKPT-LAST-NUM           PIC 9(10).
+           05  PRM-CKPT-ENTRY-COUNT        PIC 9(06).
+           05  FILLER                      PIC X(20).
+       01  PRM-CKPT-DETAIL-RECORD.
+           05  PRM-CKPT-DET-TYPE           PIC X(01).
+               88  PRM-CKPT-IS-DETAIL           VALUE 'D'.
+           05  PRM-CKPT-DET-INDEX          PIC 9(06).
+           05  PRM-CKPT-DET-VALUE          PIC 9(10).
+           05  FILLER                      PIC X(20).
