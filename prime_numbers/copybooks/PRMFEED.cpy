@@ -0,0 +1,12 @@
+      *================================================================
+      *  PRMFEED     -- DELIMITED EXTRACT RECORD FOR THE PERFORMANCE
+      *                 MONITORING DASHBOARD
+      *
+      *  ONE COMMA-DELIMITED RECORD IS APPENDED PER RUN OF NTHPRIME,
+      *  CARRYING THE RUN DATE/TIME, N, ALGORITHM MODE, AND DAUER, SO
+      *  THE DASHBOARD'S LOAD JOB CAN PICK THIS BENCHMARK'S RESULTS
+      *  UP DIRECTLY INSTEAD OF PARSING THE FIXED-FORMAT PRMHIST
+      *  RECORD OR SCRAPING THE JOB LOG. FIELD ORDER:
+      *      RUN-DATE,RUN-TIME,N,MODE,DAUER
+      *================================================================
+       01  PRM-FEED-RECORD                 PIC X(80).
