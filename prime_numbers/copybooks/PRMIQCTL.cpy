@@ -0,0 +1,14 @@
+      *================================================================
+      *  PRMIQCTL    -- PRIMINQ SELECTION CONTROL-FILE RECORD LAYOUT
+      *
+      *  ONE OPTIONAL LOGICAL CONTROL RECORD, READ ONCE AT START-UP,
+      *  NAMING THE SINGLE RUN (BY RUN DATE/TIME, AS STAMPED INTO
+      *  PRM-HIST-RUN-DATE/PRM-HIST-RUN-TIME BY NTHPRIME) THAT PRIMINQ
+      *  SHOULD REPORT ON. IF DD PRMIQCTL IS NOT PRESENT, OR IS
+      *  PRESENT BUT EMPTY, PRIMINQ FALLS BACK TO ITS ORIGINAL
+      *  BEHAVIOR OF LISTING EVERY RUN ON FILE.
+      *================================================================
+       01  PRM-IQCTL-RECORD.
+           05  PRM-IQCTL-RUN-DATE          PIC 9(08).
+           05  PRM-IQCTL-RUN-TIME          PIC 9(08).
+           05  FILLER                      PIC X(14).
