@@ -0,0 +1,18 @@
+      *================================================================
+      *  PRMHIST     -- BENCHMARK PERFORMANCE-HISTORY RECORD LAYOUT
+      *
+      *  ONE RECORD IS APPENDED PER RUN OF NTHPRIME SO THE DAUER
+      *  FIGURE CAN BE TRACKED OVER TIME INSTEAD OF BEING LOST WHEN
+      *  THE JOB LOG IS PURGED. READ BACK BY TRENDRPT AND PRIMINQ.
+      *================================================================
+       01  PRM-HISTORY-RECORD.
+           05  PRM-HIST-RUN-DATE           PIC 9(08).
+           05  PRM-HIST-RUN-TIME           PIC 9(08).
+           05  PRM-HIST-N                  PIC 9(06).
+           05  PRM-HIST-MODE               PIC X(01).
+           05  PRM-HIST-DURATION           PIC 9(07)V9(02).
+           05  PRM-HIST-RETURN-CODE        PIC 9(04).
+           05  PRM-HIST-HOST-NAME          PIC X(20).
+           05  PRM-HIST-RUNTIME-VERSION    PIC X(20).
+           05  PRM-HIST-CPU-COUNT          PIC 9(04).
+           05  FILLER                      PIC X(10).
