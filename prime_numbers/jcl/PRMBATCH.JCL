@@ -0,0 +1,99 @@
+//PRMBATCH JOB (ACCTG01),'PRIME BENCHMARK SUITE',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* PRMBATCH -- NIGHTLY PRIME-NUMBER BENCHMARK SUITE.
+//*
+//* WRITTEN:   2026-08-09  R HALVORSEN
+//* PURPOSE:   RUNS NTHPRIME AT THREE PROGRESSIVELY LARGER VALUES OF
+//*            N (SMOKE, MEDIUM, FULL-SIZE) AND THEN RUNS TRENDRPT
+//*            AGAINST THE ACCUMULATED PERFORMANCE-HISTORY FILE SO A
+//*            REGRESSION SHOWS UP IN THE JOB'S CONDITION CODE INSTEAD
+//*            OF ONLY BEING NOTICED BY SOMEONE READING THE JOB LOG.
+//*
+//* RETURN-CODE CONVENTION (SEE NTHPRIME/TRENDRPT SOURCE COMMENTS):
+//*     0   NORMAL COMPLETION
+//*     4   TRENDRPT FLAGGED A PERFORMANCE REGRESSION (NOT FATAL)
+//*    16   CONTROL-FILE OR HISTORY-FILE COULD NOT BE OPENED
+//*    20   N OUT OF RANGE, OR THE PRIMES TABLE RAN OUT BEFORE N
+//*    24   PRIMES-TABLE SELF-CHECK FAILED (TABLE IS SUSPECT)
+//*
+//* EACH NTHPRIME STEP IS GUARDED SO A FAILING STEP (RC > 4) STOPS THE
+//* REMAINING BENCHMARK STEPS FROM RUNNING AGAINST A MACHINE THAT IS
+//* ALREADY MISBEHAVING. TRENDRPT STILL RUNS REGARDLESS (COND=EVEN) SO
+//* THE HISTORY FILE IS ALWAYS REPORTED ON, EVEN AFTER AN ABEND.
+//*
+//* RESTART: IF A LARGE RUN IS CANCELLED OR ABENDS PARTWAY THROUGH,
+//* RESUBMIT FROM STEP030 WITH RESTART='Y' ON THE CTLCARD IN PLACE OF
+//* THIS DECK'S STEP030 - NTHPRIME PICKS UP FROM ITS LAST CHECKPOINT
+//* (DD PRMCKPT) INSTEAD OF STARTING OVER FROM N=3. A COMMENTED-OUT
+//* EXAMPLE RESTART STEP IS PROVIDED BELOW STEP030 FOR THAT PURPOSE.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=NTHPRIME
+//*        SMOKE TEST - SMALL N, TRIAL DIVISION, NO RESTART.
+//STEPLIB  DD DSN=PROD.PRIME.LOADLIB,DISP=SHR
+//CTLCARD  DD *
+000100TN
+/*
+//PRMHIST  DD DSN=PROD.PRIME.PRMHIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=90,BLKSIZE=0)
+//PRMLIST  DD DSN=PROD.PRIME.PRMLIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//PRMFEED  DD DSN=PROD.PRIME.PRMFEED,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRMCKPT  DD DSN=&&PRMCKPT010,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=NTHPRIME,COND=(4,LT,STEP010)
+//*        MEDIUM N, SIEVE-OF-ERATOSTHENES MODE, NO RESTART.
+//STEPLIB  DD DSN=PROD.PRIME.LOADLIB,DISP=SHR
+//CTLCARD  DD *
+005000SN
+/*
+//PRMHIST  DD DSN=PROD.PRIME.PRMHIST,DISP=(MOD,CATLG,CATLG)
+//PRMLIST  DD DSN=PROD.PRIME.PRMLIST,DISP=(MOD,CATLG,CATLG)
+//PRMFEED  DD DSN=PROD.PRIME.PRMFEED,DISP=(MOD,CATLG,CATLG)
+//PRMCKPT  DD DSN=&&PRMCKPT020,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=NTHPRIME,COND=((4,LT,STEP010),(4,LT,STEP020))
+//*        FULL-SIZE N, TRIAL DIVISION, CHECKPOINTED EVERY 1000 FINDS.
+//STEPLIB  DD DSN=PROD.PRIME.LOADLIB,DISP=SHR
+//CTLCARD  DD *
+010000TN
+/*
+//PRMHIST  DD DSN=PROD.PRIME.PRMHIST,DISP=(MOD,CATLG,CATLG)
+//PRMLIST  DD DSN=PROD.PRIME.PRMLIST,DISP=(MOD,CATLG,CATLG)
+//PRMFEED  DD DSN=PROD.PRIME.PRMFEED,DISP=(MOD,CATLG,CATLG)
+//PRMCKPT  DD DSN=PROD.PRIME.PRMCKPT030,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*RESTART030 EXEC PGM=NTHPRIME
+//*STEPLIB  DD DSN=PROD.PRIME.LOADLIB,DISP=SHR
+//*CTLCARD  DD *
+//*010000TY
+//*/*
+//*PRMHIST  DD DSN=PROD.PRIME.PRMHIST,DISP=(MOD,CATLG,CATLG)
+//*PRMLIST  DD DSN=PROD.PRIME.PRMLIST,DISP=(MOD,CATLG,CATLG)
+//*PRMFEED  DD DSN=PROD.PRIME.PRMFEED,DISP=(MOD,CATLG,CATLG)
+//*PRMCKPT  DD DSN=PROD.PRIME.PRMCKPT030,DISP=(OLD,CATLG,CATLG)
+//*SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=TRENDRPT,COND=EVEN
+//*        TREND/REGRESSION REPORT OVER THE ACCUMULATED HISTORY FILE.
+//*        RUNS EVEN IF AN EARLIER STEP ABENDED, SO THE HISTORY FILE
+//*        IS ALWAYS REPORTED ON; ITS OWN RC=4 (REGRESSION FOUND) IS
+//*        THE SUITE'S FINAL, MEANINGFUL RETURN CODE IN THE GOOD CASE.
+//STEPLIB  DD DSN=PROD.PRIME.LOADLIB,DISP=SHR
+//PRMHIST  DD DSN=PROD.PRIME.PRMHIST,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD SYSOUT=*
+//*
