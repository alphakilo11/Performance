@@ -0,0 +1,263 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. PRIMINQ.
+000120 AUTHOR. R HALVORSEN.
+000130 INSTALLATION. CAPACITY PLANNING - BATCH PERFORMANCE LAB.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*   DATE        INIT   DESCRIPTION
+000190*   ----------  -----  -----------------------------------------
+000200*   2026-08-09  RAH    ORIGINAL VERSION - INQUIRY/LISTING REPORT
+000210*                      OVER NTHPRIME'S PERSISTED RUN HISTORY
+000220*                      (DD PRMHIST) AND PRIMES-TABLE LISTING
+000230*                      (DD PRMLIST).
+000240*   2026-08-09  RAH    ADDED AN OPTIONAL SELECTION CONTROL FILE
+000250*                      (DD PRMIQCTL) SO A SHOP RUNNING PRMBATCH
+000260*                      NIGHT AFTER NIGHT CAN POINT PRIMINQ AT ONE
+000270*                      RUN'S DATE/TIME INSTEAD OF ALWAYS DUMPING
+000280*                      EVERY RUN ON FILE. NO DD, OR AN EMPTY ONE,
+000290*                      KEEPS THE ORIGINAL "LIST EVERYTHING"
+000300*                      BEHAVIOR.
+000310*================================================================
+000320* PRINTS A ONE-LINE SUMMARY OF EVERY RUN RECORDED IN PRMHIST,
+000330* FOLLOWED BY A DETAILED LISTING OF THE ACTUAL PRIMES-TABLE
+000340* VALUES RECORDED IN PRMLIST FOR EACH RUN, SO AN ANALYST CAN
+000350* REVIEW WHAT A PAST BATCH RUN ACTUALLY FOUND WITHOUT HAVING
+000360* TO RERUN NTHPRIME. WHEN PRMIQCTL SELECTS A SINGLE RUN, BOTH
+000370* THE SUMMARY AND THE LISTING ARE NARROWED TO THAT RUN ALONE.
+000380*================================================================
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT SELECTION-FILE ASSIGN TO "PRMIQCTL"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-IQCTL-FILE-STATUS.
+000450     SELECT HISTORY-FILE ASSIGN TO "PRMHIST"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-HIST-FILE-STATUS.
+000480     SELECT LISTING-FILE ASSIGN TO "PRMLIST"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-LIST-FILE-STATUS.
+000510*
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  SELECTION-FILE.
+000550     COPY PRMIQCTL.
+000560 FD  HISTORY-FILE.
+000570     COPY PRMHIST.
+000580 FD  LISTING-FILE.
+000590     COPY PRMLIST.
+000600*
+000610 WORKING-STORAGE SECTION.
+000620 01  WS-IQCTL-FILE-STATUS            PIC X(02) VALUE '00'.
+000630     88  WS-IQCTL-FILE-OK                 VALUE '00'.
+000640     88  WS-IQCTL-FILE-NOT-FOUND           VALUE '35'.
+000650     88  WS-IQCTL-FILE-EOF                 VALUE '10'.
+000660 01  WS-HIST-FILE-STATUS             PIC X(02) VALUE '00'.
+000670     88  WS-HIST-FILE-OK                  VALUE '00'.
+000680     88  WS-HIST-FILE-EOF                 VALUE '10'.
+000690 01  WS-LIST-FILE-STATUS             PIC X(02) VALUE '00'.
+000700     88  WS-LIST-FILE-OK                  VALUE '00'.
+000710     88  WS-LIST-FILE-EOF                 VALUE '10'.
+000720*
+000730 01  WS-HIST-EOF-SW                  PIC X(01) VALUE 'N'.
+000740     88  WS-AT-HIST-EOF                   VALUE 'Y'.
+000750 01  WS-LIST-EOF-SW                  PIC X(01) VALUE 'N'.
+000760     88  WS-AT-LIST-EOF                   VALUE 'Y'.
+000770*
+000780*----------------------------------------------------------------
+000790* RUN-SELECTION WORK AREAS, FROM THE OPTIONAL PRMIQCTL CONTROL
+000800* FILE. WHEN NO SELECTION IS SUPPLIED, WS-SEL-IS-ACTIVE STAYS
+000810* 'N' AND EVERY RUN/HEADER IS TREATED AS A MATCH.
+000820*----------------------------------------------------------------
+000830 01  WS-SEL-ACTIVE-SW                PIC X(01) VALUE 'N'.
+000840     88  WS-SEL-IS-ACTIVE                 VALUE 'Y'.
+000850 01  WS-SEL-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000860 01  WS-SEL-RUN-TIME                 PIC 9(08) VALUE ZERO.
+000870 01  WS-LIST-RUN-MATCHES-SW          PIC X(01) VALUE 'Y'.
+000880     88  WS-LIST-RUN-MATCHES              VALUE 'Y'.
+000890*
+000900 01  WS-RUN-SEQUENCE-NO              PIC 9(06) COMP VALUE ZERO.
+000910 01  WS-RUNS-READ                    PIC 9(06) COMP VALUE ZERO.
+000920 01  WS-LISTING-SEQUENCE-NO          PIC 9(06) COMP VALUE ZERO.
+000930 01  WS-DETAILS-THIS-RUN             PIC 9(06) COMP VALUE ZERO.
+000940*
+000950 PROCEDURE DIVISION.
+000960*================================================================
+000970 0000-MAINLINE SECTION.
+000980*================================================================
+000990 0000-START.
+001000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001010     PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+001020         UNTIL WS-AT-HIST-EOF.
+001030     PERFORM 4000-PROCESS-LISTING THRU 4000-EXIT
+001040         UNTIL WS-AT-LIST-EOF.
+001050     PERFORM 9000-SUMMARY THRU 9000-EXIT.
+001060     GO TO 0000-EXIT.
+001070 0000-EXIT.
+001080     STOP RUN.
+001090*================================================================
+001100 1000-INITIALIZE SECTION.
+001110*================================================================
+001120 1000-START.
+001130     PERFORM 1100-READ-SELECTION-CONTROL THRU 1100-EXIT.
+001140     OPEN INPUT HISTORY-FILE.
+001150     IF NOT WS-HIST-FILE-OK
+001160         DISPLAY "PRIMINQ: UNABLE TO OPEN PRMHIST, STATUS="
+001170                 WS-HIST-FILE-STATUS
+001180         MOVE 16 TO RETURN-CODE
+001190         STOP RUN
+001200     END-IF.
+001210     OPEN INPUT LISTING-FILE.
+001220     IF NOT WS-LIST-FILE-OK
+001230         DISPLAY "PRIMINQ: UNABLE TO OPEN PRMLIST, STATUS="
+001240                 WS-LIST-FILE-STATUS
+001250         MOVE 16 TO RETURN-CODE
+001260         STOP RUN
+001270     END-IF.
+001280     DISPLAY "PRIMINQ: PRIMES-TABLE HISTORY/LISTING INQUIRY".
+001290     IF WS-SEL-IS-ACTIVE
+001300         DISPLAY "PRIMINQ: SELECTED RUN DATE=" WS-SEL-RUN-DATE
+001310                 " TIME=" WS-SEL-RUN-TIME
+001320     ELSE
+001330         DISPLAY "PRIMINQ: NO SELECTION SUPPLIED - LISTING "
+001340                 "EVERY RUN ON FILE"
+001350     END-IF.
+001360     DISPLAY "PRIMINQ: ---- RUN SUMMARY (FROM PRMHIST) ----".
+001370     PERFORM 2100-READ-NEXT-HIST-RECORD THRU 2100-EXIT.
+001380     PERFORM 4900-READ-NEXT-LIST-RECORD THRU 4900-EXIT.
+001390 1000-EXIT.
+001400     EXIT.
+001410*================================================================
+001420 1100-READ-SELECTION-CONTROL SECTION.
+001430*================================================================
+001440* OPENS THE OPTIONAL PRMIQCTL CONTROL FILE AND, IF IT IS PRESENT
+001450* AND CARRIES A NON-ZERO RUN DATE, NARROWS THE REPORT TO JUST
+001460* THAT RUN. A MISSING DD (STATUS 35) OR AN EMPTY FILE IS NOT AN
+001470* ERROR - IT JUST MEANS NO SELECTION WAS REQUESTED.
+001480 1100-START.
+001490     OPEN INPUT SELECTION-FILE.
+001500     IF WS-IQCTL-FILE-NOT-FOUND
+001510         GO TO 1100-EXIT
+001520     END-IF.
+001530     IF NOT WS-IQCTL-FILE-OK
+001540         DISPLAY "PRIMINQ: UNABLE TO OPEN PRMIQCTL, STATUS="
+001550                 WS-IQCTL-FILE-STATUS
+001560         GO TO 1100-EXIT
+001570     END-IF.
+001580     READ SELECTION-FILE
+001590         AT END
+001600             CLOSE SELECTION-FILE
+001610             GO TO 1100-EXIT
+001620     END-READ.
+001630     MOVE PRM-IQCTL-RUN-DATE TO WS-SEL-RUN-DATE.
+001640     MOVE PRM-IQCTL-RUN-TIME TO WS-SEL-RUN-TIME.
+001650     CLOSE SELECTION-FILE.
+001660     IF WS-SEL-RUN-DATE NOT = ZERO
+001670         MOVE 'Y' TO WS-SEL-ACTIVE-SW
+001680     END-IF.
+001690 1100-EXIT.
+001700     EXIT.
+001710*================================================================
+001720 2000-PROCESS-HISTORY SECTION.
+001730*================================================================
+001740 2000-START.
+001750     IF NOT WS-SEL-IS-ACTIVE
+001760         OR (PRM-HIST-RUN-DATE = WS-SEL-RUN-DATE
+001770             AND PRM-HIST-RUN-TIME = WS-SEL-RUN-TIME)
+001780         ADD 1 TO WS-RUN-SEQUENCE-NO
+001790         ADD 1 TO WS-RUNS-READ
+001800         DISPLAY "RUN " WS-RUN-SEQUENCE-NO
+001810                 " DATE=" PRM-HIST-RUN-DATE
+001820                 " TIME=" PRM-HIST-RUN-TIME
+001830                 " N=" PRM-HIST-N
+001840                 " MODE=" PRM-HIST-MODE
+001850                 " DAUER=" PRM-HIST-DURATION
+001860                 " RC=" PRM-HIST-RETURN-CODE
+001870                 " HOST=" PRM-HIST-HOST-NAME
+001880     END-IF.
+001890     PERFORM 2100-READ-NEXT-HIST-RECORD THRU 2100-EXIT.
+001900 2000-EXIT.
+001910     EXIT.
+001920*================================================================
+001930 2100-READ-NEXT-HIST-RECORD SECTION.
+001940*================================================================
+001950 2100-START.
+001960     READ HISTORY-FILE
+001970         AT END
+001980             MOVE 'Y' TO WS-HIST-EOF-SW
+001990     END-READ.
+002000 2100-EXIT.
+002010     EXIT.
+002020*================================================================
+002030 4000-PROCESS-LISTING SECTION.
+002040*================================================================
+002050 4000-START.
+002060     IF PRM-LIST-IS-HEADER
+002070         PERFORM 4100-DISPLAY-LIST-HEADER THRU 4100-EXIT
+002080     ELSE
+002090         PERFORM 4200-DISPLAY-LIST-DETAIL THRU 4200-EXIT
+002100     END-IF.
+002110     PERFORM 4900-READ-NEXT-LIST-RECORD THRU 4900-EXIT.
+002120 4000-EXIT.
+002130     EXIT.
+002140*================================================================
+002150 4100-DISPLAY-LIST-HEADER SECTION.
+002160*================================================================
+002170* A HEADER RECORD STARTS A NEW RUN'S LISTING. WHETHER IT MATCHES
+002180* THE PRMIQCTL SELECTION (OR THERE IS NO SELECTION) DECIDES IF
+002190* THIS HEADER, AND EVERY DETAIL RECORD UNDER IT, GETS PRINTED.
+002200 4100-START.
+002210     IF NOT WS-SEL-IS-ACTIVE
+002220         OR (PRM-LIST-RUN-DATE = WS-SEL-RUN-DATE
+002230             AND PRM-LIST-RUN-TIME = WS-SEL-RUN-TIME)
+002240         MOVE 'Y' TO WS-LIST-RUN-MATCHES-SW
+002250     ELSE
+002260         MOVE 'N' TO WS-LIST-RUN-MATCHES-SW
+002270     END-IF.
+002280     IF WS-LIST-RUN-MATCHES
+002290         ADD 1 TO WS-LISTING-SEQUENCE-NO
+002300         MOVE ZERO TO WS-DETAILS-THIS-RUN
+002310         DISPLAY " "
+002320         DISPLAY "LISTING " WS-LISTING-SEQUENCE-NO
+002330                 " DATE=" PRM-LIST-RUN-DATE
+002340                 " TIME=" PRM-LIST-RUN-TIME
+002350                 " N=" PRM-LIST-N
+002360                 " MODE=" PRM-LIST-MODE
+002370     END-IF.
+002380 4100-EXIT.
+002390     EXIT.
+002400*================================================================
+002410 4200-DISPLAY-LIST-DETAIL SECTION.
+002420*================================================================
+002430 4200-START.
+002440     IF WS-LIST-RUN-MATCHES
+002450         ADD 1 TO WS-DETAILS-THIS-RUN
+002460         DISPLAY "    ENTRY " PRM-LIST-DET-INDEX
+002470                 " = " PRM-LIST-DET-VALUE
+002480     END-IF.
+002490 4200-EXIT.
+002500     EXIT.
+002510*================================================================
+002520 4900-READ-NEXT-LIST-RECORD SECTION.
+002530*================================================================
+002540 4900-START.
+002550     READ LISTING-FILE
+002560         AT END
+002570             MOVE 'Y' TO WS-LIST-EOF-SW
+002580     END-READ.
+002590 4900-EXIT.
+002600     EXIT.
+002610*================================================================
+002620 9000-SUMMARY SECTION.
+002630*================================================================
+002640 9000-START.
+002650     CLOSE HISTORY-FILE.
+002660     CLOSE LISTING-FILE.
+002670     DISPLAY " ".
+002680     DISPLAY "PRIMINQ: RUNS READ=" WS-RUNS-READ
+002690             " LISTINGS READ=" WS-LISTING-SEQUENCE-NO.
+002700     MOVE 0 TO RETURN-CODE.
+002710 9000-EXIT.
+002720     EXIT.
