@@ -0,0 +1,747 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NTHPRIME.
+000120 AUTHOR. R HALVORSEN.
+000130 INSTALLATION. CAPACITY PLANNING - BATCH PERFORMANCE LAB.
+000140 DATE-WRITTEN. 2024-02-11.
+000150 DATE-COMPILED.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*   DATE        INIT   DESCRIPTION
+000190*   ----------  -----  -----------------------------------------
+000200*   2024-02-11  RAH    ORIGINAL ATTENDED VERSION (ACCEPT N)
+000210*   2026-08-09  RAH    REPLACED ACCEPT N WITH CONTROL-FILE INPUT
+000220*                      SO THE JOB CAN RUN UNATTENDED OVERNIGHT.
+000230*                      ALSO CORRECTED THE ELAPSED-TIMER LOGIC AND
+000240*                      THE PRIME-TEST LOOP, NEITHER OF WHICH
+000250*                      COMPILED CLEANLY BEFORE THIS REVISION.
+000260*   2026-08-09  RAH    RAISED PRIMES TABLE FROM 100 TO 10000
+000270*                      ENTRIES AND ADDED A BOUNDS CHECK ON N SO
+000280*                      AN OVERSIZE REQUEST ABENDS CLEANLY RATHER
+000290*                      THAN RUNNING OFF THE END OF THE TABLE.
+000300*   2026-08-09  RAH    EACH RUN NOW APPENDS A RECORD TO THE
+000310*                      PERFORMANCE HISTORY FILE (DD PRMHIST).
+000320*   2026-08-09  RAH    ADDED A SIEVE-OF-ERATOSTHENES MODE
+000330*                      ALONGSIDE TRIAL DIVISION, SELECTED BY
+000340*                      PRM-MODE FROM THE CONTROL FILE.
+000350*   2026-08-09  RAH    ADDED CHECKPOINT/RESTART FOR LONG
+000360*                      TRIAL-DIVISION RUNS (DD PRMCKPT).
+000370*   2026-08-09  RAH    ADDED A SELF-CHECK THAT RECONCILES THE
+000380*                      PRIMES TABLE AGAINST N AND RE-TESTS EACH
+000390*                      ENTRY FOR PRIMALITY BEFORE THE RESULT IS
+000400*                      REPORTED.
+000410*   2026-08-09  RAH    STAMPED THE CONSOLE OUTPUT AND THE HISTORY
+000420*                      RECORD WITH THE HOST NAME, RUNTIME
+000430*                      VERSION, AND CPU COUNT PULLED FROM THE
+000440*                      JOB'S ENVIRONMENT.
+000450*   2026-08-09  RAH    EACH RUN NOW ALSO APPENDS A FULL PRIMES-
+000460*                      TABLE LISTING TO DD PRMLIST SO A PAST
+000470*                      RUN'S RESULTS CAN BE REVIEWED AFTERWARD
+000480*                      BY PRIMINQ WITHOUT RERUNNING THE JOB.
+000490*   2026-08-09  RAH    EACH RUN NOW ALSO APPENDS A COMMA-
+000500*                      DELIMITED EXTRACT RECORD TO DD PRMFEED
+000510*                      CARRYING THE RUN DATE/TIME, N, MODE, AND
+000520*                      DAUER, FOR PICKUP BY THE PERFORMANCE
+000530*                      MONITORING DASHBOARD'S LOAD JOB.
+000540*   2026-08-09  RAH    THE TABLE-EXHAUSTED AND SELF-CHECK-FAILED
+000550*                      ABENDS NOW FALL THROUGH 9000-FINISH BEFORE
+000560*                      STOPPING THE RUN, SO THE FAILING RUN STILL
+000570*                      GETS A PRMHIST/PRMLIST/PRMFEED RECORD
+000580*                      INSTEAD OF VANISHING FROM EVERY PERSISTED
+000590*                      OUTPUT.
+000600*   2026-08-09  RAH    DAUER IS NOW STAMPED IMMEDIATELY AFTER THE
+000610*                      ALGORITHM FINISHES, BEFORE THE SELF-CHECK
+000620*                      RUNS, SO THE SELF-CHECK'S OWN COST NO
+000630*                      LONGER INFLATES THE REPORTED BENCHMARK
+000640*                      TIME. ALSO ADDED A STATUS CHECK TO THE TWO
+000650*                      PRMCKPT OPEN OUTPUT CALLS TO MATCH EVERY
+000660*                      OTHER FILE OPEN IN THE PROGRAM.
+000670*================================================================
+000680 ENVIRONMENT DIVISION.
+000690 INPUT-OUTPUT SECTION.
+000700 FILE-CONTROL.
+000710     SELECT CONTROL-FILE ASSIGN TO "CTLCARD"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000730         FILE STATUS IS WS-CTL-FILE-STATUS.
+000740     SELECT HISTORY-FILE ASSIGN TO "PRMHIST"
+000750         ORGANIZATION IS LINE SEQUENTIAL
+000760         FILE STATUS IS WS-HIST-FILE-STATUS.
+000770     SELECT CHECKPOINT-FILE ASSIGN TO "PRMCKPT"
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000800     SELECT LISTING-FILE ASSIGN TO "PRMLIST"
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-LIST-FILE-STATUS.
+000830     SELECT FEED-FILE ASSIGN TO "PRMFEED"
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-FEED-FILE-STATUS.
+000860*
+000870 DATA DIVISION.
+000880 FILE SECTION.
+000890 FD  CONTROL-FILE.
+000900     COPY PRMCTL.
+000910 FD  HISTORY-FILE.
+000920     COPY PRMHIST.
+000930 FD  CHECKPOINT-FILE.
+000940     COPY PRMCKPT.
+000950 FD  LISTING-FILE.
+000960     COPY PRMLIST.
+000970 FD  FEED-FILE.
+000980     COPY PRMFEED.
+000990*
+001000 WORKING-STORAGE SECTION.
+001010*----------------------------------------------------------------
+001020* BENCHMARK PARAMETERS, TAKEN FROM THE CONTROL FILE.
+001030*----------------------------------------------------------------
+001040 01  PRM-N                           PIC 9(06) VALUE ZERO.
+001050 01  PRM-MODE                        PIC X(01) VALUE 'T'.
+001060     88  PRM-MODE-IS-TRIAL-DIV           VALUE 'T'.
+001070     88  PRM-MODE-IS-SIEVE               VALUE 'S'.
+001080 01  PRM-RESTART                     PIC X(01) VALUE 'N'.
+001090     88  PRM-RESTART-IS-REQUESTED        VALUE 'Y'.
+001100*
+001110 01  WS-CTL-FILE-STATUS              PIC X(02) VALUE '00'.
+001120     88  WS-CTL-FILE-OK                   VALUE '00'.
+001130     88  WS-CTL-FILE-EOF                  VALUE '10'.
+001140 01  WS-HIST-FILE-STATUS             PIC X(02) VALUE '00'.
+001150     88  WS-HIST-FILE-OK                  VALUE '00'.
+001160     88  WS-HIST-FILE-NOT-FOUND           VALUE '35'.
+001170 01  WS-LIST-FILE-STATUS             PIC X(02) VALUE '00'.
+001180     88  WS-LIST-FILE-OK                  VALUE '00'.
+001190     88  WS-LIST-FILE-NOT-FOUND           VALUE '35'.
+001200 01  WS-FEED-FILE-STATUS             PIC X(02) VALUE '00'.
+001210     88  WS-FEED-FILE-OK                  VALUE '00'.
+001220     88  WS-FEED-FILE-NOT-FOUND           VALUE '35'.
+001230*
+001240*----------------------------------------------------------------
+001250* PRIMES WORK TABLE.
+001260*----------------------------------------------------------------
+001270 01  MAX-PRIMES                      PIC 9(06) COMP VALUE 10000.
+001280 01  PRIMES-TABLE.
+001290     05  PRIMES OCCURS 10000 TIMES
+001300                 PIC 9(10) VALUE ZERO.
+001310 01  ENTRY-COUNT                     PIC 9(06) COMP VALUE ZERO.
+001320 01  NUM                             PIC 9(10) VALUE 3.
+001330 01  SQRT-NUM                        PIC 9(10) VALUE ZERO.
+001340 01  P                               PIC 9(06) COMP VALUE ZERO.
+001350 01  IS-PRIME-SW                     PIC X(01) VALUE 'Y'.
+001360     88  IS-PRIME                        VALUE 'Y'.
+001370     88  IS-NOT-PRIME                    VALUE 'N'.
+001380*
+001390*----------------------------------------------------------------
+001400* SIEVE-OF-ERATOSTHENES WORK AREAS (ALTERNATE ALGORITHM MODE).
+001410*----------------------------------------------------------------
+001420 01  MAX-SIEVE-LIMIT                 PIC 9(08) COMP VALUE 150100.
+001430 01  SIEVE-LIMIT                     PIC 9(08) COMP VALUE ZERO.
+001440 01  SIEVE-FLAGS-TABLE.
+001450     05  SIEVE-FLAGS OCCURS 150100 TIMES
+001460                 PIC X(01) VALUE 'T'.
+001470 01  SV-P                            PIC 9(08) COMP VALUE ZERO.
+001480 01  SV-M                            PIC 9(08) COMP VALUE ZERO.
+001490 01  SV-SQRT-LIMIT                   PIC 9(08) COMP VALUE ZERO.
+001500 01  SV-SCAN-I                       PIC 9(08) COMP VALUE ZERO.
+001510*
+001520*----------------------------------------------------------------
+001530* CHECKPOINT/RESTART WORK AREAS (TRIAL-DIVISION MODE ONLY).
+001540*----------------------------------------------------------------
+001550 01  WS-CKPT-FILE-STATUS             PIC X(02) VALUE '00'.
+001560     88  WS-CKPT-FILE-OK                  VALUE '00'.
+001570     88  WS-CKPT-FILE-NOT-FOUND           VALUE '35'.
+001580     88  WS-CKPT-FILE-AT-EOF              VALUE '10'.
+001590 01  CHECKPOINT-INTERVAL             PIC 9(06) COMP VALUE 1000.
+001600 01  CK-IDX                          PIC 9(06) COMP VALUE ZERO.
+001610 01  LIST-IDX                        PIC 9(06) COMP VALUE ZERO.
+001620 01  WS-RESTART-APPLIED-SW           PIC X(01) VALUE 'N'.
+001630     88  WS-RESTART-WAS-APPLIED           VALUE 'Y'.
+001640*----------------------------------------------------------------
+001650* SELF-CHECK WORK AREAS - RECONCILE THE PRIMES TABLE AFTER IT IS
+001660* FILLED, BEFORE THE RESULT IS TRUSTED ENOUGH TO REPORT.
+001670*----------------------------------------------------------------
+001680 01  VAL-IDX                         PIC 9(06) COMP VALUE ZERO.
+001690 01  VAL-DIVISOR                     PIC 9(10) COMP VALUE ZERO.
+001700 01  VAL-SQRT                        PIC 9(10) COMP VALUE ZERO.
+001710 01  VAL-IS-PRIME-SW                 PIC X(01) VALUE 'Y'.
+001720     88  VAL-IS-PRIME                     VALUE 'Y'.
+001730     88  VAL-IS-NOT-PRIME                 VALUE 'N'.
+001740 01  VAL-FAIL-SW                     PIC X(01) VALUE 'N'.
+001750     88  VAL-FAILED                       VALUE 'Y'.
+001760*----------------------------------------------------------------
+001770* ELAPSED-TIME WORK AREAS.
+001780*----------------------------------------------------------------
+001790 01  WS-START-STAMP                  PIC X(21) VALUE SPACES.
+001800 01  WS-END-STAMP                     PIC X(21) VALUE SPACES.
+001810 01  WS-START-HUNDREDTHS             PIC 9(09) COMP VALUE ZERO.
+001820 01  WS-END-HUNDREDTHS               PIC 9(09) COMP VALUE ZERO.
+001830 01  WS-ELAPSED-HUNDREDTHS           PIC S9(09) COMP VALUE ZERO.
+001840 01  WS-ELAPSED-DISPLAY              PIC 9(07)V9(02).
+001850 01  WS-TIME-FIELDS.
+001860     05  WS-TF-DATE                  PIC 9(08).
+001870     05  WS-TF-HH                    PIC 9(02).
+001880     05  WS-TF-MM                    PIC 9(02).
+001890     05  WS-TF-SS                    PIC 9(02).
+001900     05  WS-TF-HS                    PIC 9(02).
+001910     05  FILLER                      PIC X(05).
+001920*
+001930*----------------------------------------------------------------
+001940* RUN-TIME ENVIRONMENT WORK AREAS - STAMPED ONTO THE CONSOLE
+001950* OUTPUT AND THE HISTORY FILE SO A HOST OR RUNTIME CHANGE SHOWS
+001960* UP AS CONTEXT NEXT TO THE DAUER FIGURE INSTEAD OF BEING GUESSED
+001970* AT AFTER THE FACT.
+001980*----------------------------------------------------------------
+001990 01  WS-ENV-HOST-NAME                PIC X(20) VALUE SPACES.
+002000 01  WS-ENV-RUNTIME-VERSION          PIC X(20) VALUE SPACES.
+002010 01  WS-ENV-CPU-COUNT                PIC 9(04) VALUE ZERO.
+002020 01  WS-RETURN-CODE                  PIC 9(04) VALUE ZERO.
+002030*
+002040 PROCEDURE DIVISION.
+002050*================================================================
+002060 0000-MAINLINE SECTION.
+002070*================================================================
+002080 0000-START.
+002090     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002100     PERFORM 8000-COMPUTE-NTH-PRIME THRU 8000-EXIT.
+002110     DISPLAY "PRIME " PRM-N " : " PRIMES (PRM-N).
+002120     PERFORM 9000-FINISH THRU 9000-EXIT.
+002130     GO TO 0000-EXIT.
+002140 0000-EXIT.
+002150     STOP RUN.
+002160*================================================================
+002170 1000-INITIALIZE SECTION.
+002180*================================================================
+002190 1000-START.
+002200     PERFORM 1100-READ-CONTROL-FILE THRU 1100-EXIT.
+002210     PERFORM 1200-GET-ENVIRONMENT-INFO THRU 1200-EXIT.
+002220     MOVE FUNCTION CURRENT-DATE TO WS-START-STAMP.
+002230 1000-EXIT.
+002240     EXIT.
+002250*================================================================
+002260 1100-READ-CONTROL-FILE SECTION.
+002270*================================================================
+002280 1100-START.
+002290     OPEN INPUT CONTROL-FILE.
+002300     IF NOT WS-CTL-FILE-OK
+002310         DISPLAY "NTHPRIME: UNABLE TO OPEN CTLCARD, STATUS="
+002320                 WS-CTL-FILE-STATUS
+002330         MOVE 16 TO WS-RETURN-CODE
+002340         GO TO 1100-ABEND
+002350     END-IF.
+002360     READ CONTROL-FILE
+002370         AT END
+002380             DISPLAY "NTHPRIME: CTLCARD IS EMPTY, NO PARAMETERS"
+002390             CLOSE CONTROL-FILE
+002400             MOVE 16 TO WS-RETURN-CODE
+002410             GO TO 1100-ABEND
+002420     END-READ.
+002430     MOVE PRM-CTL-N TO PRM-N.
+002440     MOVE PRM-CTL-MODE TO PRM-MODE.
+002450     MOVE PRM-CTL-RESTART TO PRM-RESTART.
+002460     CLOSE CONTROL-FILE.
+002470     IF PRM-N = ZERO
+002480         DISPLAY "NTHPRIME: INVALID VALUE FOR N IN CTLCARD."
+002490         MOVE 16 TO WS-RETURN-CODE
+002500         GO TO 1100-ABEND
+002510     END-IF.
+002520     IF PRM-N > MAX-PRIMES
+002530         DISPLAY "NTHPRIME: N=" PRM-N " EXCEEDS THE PRIMES "
+002540                 "TABLE CAPACITY OF " MAX-PRIMES "."
+002550         MOVE 20 TO WS-RETURN-CODE
+002560         GO TO 1100-ABEND
+002570     END-IF.
+002580     IF NOT PRM-MODE-IS-TRIAL-DIV AND NOT PRM-MODE-IS-SIEVE
+002590         MOVE 'T' TO PRM-MODE
+002600     END-IF.
+002610     GO TO 1100-EXIT.
+002620 1100-ABEND.
+002630     MOVE WS-RETURN-CODE TO RETURN-CODE.
+002640     STOP RUN.
+002650 1100-EXIT.
+002660     EXIT.
+002670*================================================================
+002680 1200-GET-ENVIRONMENT-INFO SECTION.
+002690*================================================================
+002700* PICKS UP THE HOST NAME, COBOL RUNTIME VERSION, AND CPU COUNT
+002710* FROM THE JOB'S ENVIRONMENT SO THEY CAN BE STAMPED ONTO THE
+002720* HISTORY FILE. ANY OF THE THREE THAT IS NOT SET DEFAULTS TO A
+002730* PLAIN "UNKNOWN" VALUE RATHER THAN HOLDING UP THE RUN.
+002740 1200-START.
+002750     ACCEPT WS-ENV-HOST-NAME FROM ENVIRONMENT "HOSTNAME".
+002760     IF WS-ENV-HOST-NAME = SPACES
+002770         MOVE "UNKNOWN-HOST" TO WS-ENV-HOST-NAME
+002780     END-IF.
+002790     ACCEPT WS-ENV-RUNTIME-VERSION
+002800         FROM ENVIRONMENT "COB_RUNTIME_VERSION".
+002810     IF WS-ENV-RUNTIME-VERSION = SPACES
+002820         MOVE "RUNTIME UNKNOWN" TO WS-ENV-RUNTIME-VERSION
+002830     END-IF.
+002840     ACCEPT WS-ENV-CPU-COUNT
+002850         FROM ENVIRONMENT "NUMBER_OF_PROCESSORS".
+002860     IF WS-ENV-CPU-COUNT = ZERO
+002870         MOVE 1 TO WS-ENV-CPU-COUNT
+002880     END-IF.
+002890 1200-EXIT.
+002900     EXIT.
+002910*================================================================
+002920 8000-COMPUTE-NTH-PRIME SECTION.
+002930*================================================================
+002940 8000-START.
+002950     IF PRM-MODE-IS-SIEVE
+002960         PERFORM 8200-SIEVE-OF-ERATOSTHENES THRU 8200-EXIT
+002970     ELSE
+002980         PERFORM 8050-TRIAL-DIVISION THRU 8050-EXIT
+002990     END-IF.
+003000*    THE END STAMP IS TAKEN HERE, THE MOMENT THE ALGORITHM ITSELF
+003010*    IS DONE, SO THE DAUER FIGURE REPORTED BELOW MEASURES ONLY THE
+003020*    ALGORITHM - NOT THE SELF-CHECK THAT STILL HAS TO RUN BEFORE
+003030*    THE RESULT IS TRUSTED.
+003040     MOVE FUNCTION CURRENT-DATE TO WS-END-STAMP.
+003050     IF ENTRY-COUNT < PRM-N
+003060         DISPLAY "NTHPRIME: RAN OFF THE END OF THE PRIMES "
+003070                 "TABLE BEFORE REACHING N=" PRM-N "."
+003080         MOVE 20 TO WS-RETURN-CODE
+003090         PERFORM 9000-FINISH THRU 9000-EXIT
+003100         STOP RUN
+003110     END-IF.
+003120     PERFORM 8500-VALIDATE-PRIMES-TABLE THRU 8500-EXIT.
+003130 8000-EXIT.
+003140     EXIT.
+003150*================================================================
+003160 8050-TRIAL-DIVISION SECTION.
+003170*================================================================
+003180 8050-START.
+003190     MOVE 'N' TO WS-RESTART-APPLIED-SW.
+003200     IF PRM-RESTART-IS-REQUESTED
+003210         PERFORM 8060-RESTORE-CHECKPOINT THRU 8060-EXIT
+003220     END-IF.
+003230     IF NOT WS-RESTART-WAS-APPLIED
+003240         MOVE 2 TO PRIMES (1)
+003250         MOVE 1 TO ENTRY-COUNT
+003260         MOVE 3 TO NUM
+003270     END-IF.
+003280     PERFORM 8100-FIND-NEXT-PRIME THRU 8100-EXIT
+003290         UNTIL ENTRY-COUNT >= PRM-N
+003300            OR ENTRY-COUNT >= MAX-PRIMES.
+003310     PERFORM 8070-CLEAR-CHECKPOINT THRU 8070-EXIT.
+003320 8050-EXIT.
+003330     EXIT.
+003340*================================================================
+003350 8060-RESTORE-CHECKPOINT SECTION.
+003360*================================================================
+003370 8060-START.
+003380     OPEN INPUT CHECKPOINT-FILE.
+003390     IF WS-CKPT-FILE-NOT-FOUND
+003400         GO TO 8060-EXIT
+003410     END-IF.
+003420     IF NOT WS-CKPT-FILE-OK
+003430         DISPLAY "NTHPRIME: UNABLE TO OPEN PRMCKPT, STATUS="
+003440                 WS-CKPT-FILE-STATUS
+003450         GO TO 8060-EXIT
+003460     END-IF.
+003470     READ CHECKPOINT-FILE
+003480         AT END
+003490             CLOSE CHECKPOINT-FILE
+003500             GO TO 8060-EXIT
+003510     END-READ.
+003520     IF NOT PRM-CKPT-IS-HEADER
+003530         DISPLAY "NTHPRIME: PRMCKPT HEADER RECORD IS INVALID, "
+003540                 "IGNORING CHECKPOINT."
+003550         CLOSE CHECKPOINT-FILE
+003560         GO TO 8060-EXIT
+003570     END-IF.
+003580     COMPUTE NUM = PRM-CKPT-LAST-NUM + 2.
+003590     MOVE PRM-CKPT-ENTRY-COUNT TO ENTRY-COUNT.
+003600     PERFORM 8065-RESTORE-ONE-DETAIL THRU 8065-EXIT
+003610         VARYING CK-IDX FROM 1 BY 1 UNTIL CK-IDX > ENTRY-COUNT.
+003620     CLOSE CHECKPOINT-FILE.
+003630     MOVE 'Y' TO WS-RESTART-APPLIED-SW.
+003640     DISPLAY "NTHPRIME: RESUMED FROM CHECKPOINT AT ENTRY-COUNT="
+003650             ENTRY-COUNT " NUM=" NUM.
+003660 8060-EXIT.
+003670     EXIT.
+003680*================================================================
+003690 8065-RESTORE-ONE-DETAIL SECTION.
+003700*================================================================
+003710 8065-START.
+003720     READ CHECKPOINT-FILE
+003730         AT END
+003740             MOVE 'Y' TO WS-RESTART-APPLIED-SW
+003750             GO TO 8065-EXIT
+003760     END-READ.
+003770     IF PRM-CKPT-IS-DETAIL
+003780         MOVE PRM-CKPT-DET-VALUE
+003790             TO PRIMES (PRM-CKPT-DET-INDEX)
+003800     END-IF.
+003810 8065-EXIT.
+003820     EXIT.
+003830*================================================================
+003840 8070-CLEAR-CHECKPOINT SECTION.
+003850*================================================================
+003860* A SUCCESSFUL COMPLETION NEEDS NO RESTART DATA, SO THE
+003870* CHECKPOINT FILE IS TRUNCATED BACK TO EMPTY.
+003880*================================================================
+003890 8070-START.
+003900     OPEN OUTPUT CHECKPOINT-FILE.
+003910     IF NOT WS-CKPT-FILE-OK
+003920         DISPLAY "NTHPRIME: UNABLE TO OPEN PRMCKPT, STATUS="
+003930                 WS-CKPT-FILE-STATUS
+003940         GO TO 8070-EXIT
+003950     END-IF.
+003960     CLOSE CHECKPOINT-FILE.
+003970 8070-EXIT.
+003980     EXIT.
+003990*================================================================
+004000 8080-WRITE-CHECKPOINT SECTION.
+004010*================================================================
+004020* REWRITES PRMCKPT IN FULL WITH THE CURRENT NUM AND THE ENTIRE
+004030* PRIMES TABLE BUILT SO FAR, EVERY CHECKPOINT-INTERVAL PRIMES.
+004040*================================================================
+004050 8080-START.
+004060     OPEN OUTPUT CHECKPOINT-FILE.
+004070     IF NOT WS-CKPT-FILE-OK
+004080         DISPLAY "NTHPRIME: UNABLE TO OPEN PRMCKPT, STATUS="
+004090                 WS-CKPT-FILE-STATUS
+004100         GO TO 8080-EXIT
+004110     END-IF.
+004120     MOVE SPACES TO PRM-CKPT-HEADER-RECORD.
+004130     MOVE 'H' TO PRM-CKPT-REC-TYPE.
+004140     MOVE NUM TO PRM-CKPT-LAST-NUM.
+004150     MOVE ENTRY-COUNT TO PRM-CKPT-ENTRY-COUNT.
+004160     WRITE PRM-CKPT-HEADER-RECORD.
+004170     PERFORM 8085-WRITE-ONE-DETAIL THRU 8085-EXIT
+004180         VARYING CK-IDX FROM 1 BY 1 UNTIL CK-IDX > ENTRY-COUNT.
+004190     CLOSE CHECKPOINT-FILE.
+004200 8080-EXIT.
+004210     EXIT.
+004220*================================================================
+004230 8085-WRITE-ONE-DETAIL SECTION.
+004240*================================================================
+004250 8085-START.
+004260     MOVE SPACES TO PRM-CKPT-DETAIL-RECORD.
+004270     MOVE 'D' TO PRM-CKPT-DET-TYPE.
+004280     MOVE CK-IDX TO PRM-CKPT-DET-INDEX.
+004290     MOVE PRIMES (CK-IDX) TO PRM-CKPT-DET-VALUE.
+004300     WRITE PRM-CKPT-DETAIL-RECORD.
+004310 8085-EXIT.
+004320     EXIT.
+004330*================================================================
+004340 8100-FIND-NEXT-PRIME SECTION.
+004350*================================================================
+004360 8100-START.
+004370     COMPUTE SQRT-NUM =
+004380         FUNCTION INTEGER-PART (FUNCTION SQRT (NUM)) + 1.
+004390     MOVE 'Y' TO IS-PRIME-SW.
+004400     MOVE 1 TO P.
+004410     PERFORM 8110-TEST-ONE-DIVISOR THRU 8110-EXIT
+004420         UNTIL P > ENTRY-COUNT
+004430            OR PRIMES (P) > SQRT-NUM
+004440            OR IS-NOT-PRIME.
+004450     IF IS-PRIME
+004460         ADD 1 TO ENTRY-COUNT
+004470         MOVE NUM TO PRIMES (ENTRY-COUNT)
+004480         IF FUNCTION MOD (ENTRY-COUNT CHECKPOINT-INTERVAL) = 0
+004490             PERFORM 8080-WRITE-CHECKPOINT THRU 8080-EXIT
+004500         END-IF
+004510     END-IF.
+004520     ADD 2 TO NUM.
+004530 8100-EXIT.
+004540     EXIT.
+004550*================================================================
+004560 8110-TEST-ONE-DIVISOR SECTION.
+004570*================================================================
+004580 8110-START.
+004590     IF FUNCTION MOD (NUM PRIMES (P)) = 0
+004600         MOVE 'N' TO IS-PRIME-SW
+004610     ELSE
+004620         ADD 1 TO P
+004630     END-IF.
+004640 8110-EXIT.
+004650     EXIT.
+004660*================================================================
+004670 8200-SIEVE-OF-ERATOSTHENES SECTION.
+004680*================================================================
+004690* ALTERNATE ALGORITHM MODE, SELECTED BY PRM-MODE = 'S'.  SIEVES
+004700* THE RANGE 2 THRU SIEVE-LIMIT AND THEN COLLECTS THE PRIMES IT
+004710* FOUND INTO THE SAME PRIMES TABLE THE TRIAL-DIVISION MODE USES,
+004720* SO THE REST OF THE PROGRAM DOES NOT CARE WHICH MODE RAN.
+004730*================================================================
+004740 8200-START.
+004750     COMPUTE SIEVE-LIMIT = (PRM-N * 15) + 100.
+004760     IF SIEVE-LIMIT > MAX-SIEVE-LIMIT
+004770         MOVE MAX-SIEVE-LIMIT TO SIEVE-LIMIT
+004780     END-IF.
+004790     PERFORM 8210-SIEVE-INIT-FLAGS THRU 8210-EXIT
+004800         VARYING SV-SCAN-I FROM 1 BY 1
+004810             UNTIL SV-SCAN-I > SIEVE-LIMIT.
+004820     MOVE 'F' TO SIEVE-FLAGS (1).
+004830     COMPUTE SV-SQRT-LIMIT =
+004840         FUNCTION INTEGER-PART (FUNCTION SQRT (SIEVE-LIMIT)) + 1.
+004850     PERFORM 8220-MARK-COMPOSITES THRU 8220-EXIT
+004860         VARYING SV-P FROM 2 BY 1 UNTIL SV-P > SV-SQRT-LIMIT.
+004870     MOVE 0 TO ENTRY-COUNT.
+004880     PERFORM 8240-COLLECT-ONE-CANDIDATE THRU 8240-EXIT
+004890         VARYING SV-SCAN-I FROM 1 BY 1
+004900             UNTIL SV-SCAN-I > SIEVE-LIMIT
+004910                OR ENTRY-COUNT >= PRM-N.
+004920 8200-EXIT.
+004930     EXIT.
+004940*================================================================
+004950 8210-SIEVE-INIT-FLAGS SECTION.
+004960*================================================================
+004970 8210-START.
+004980     MOVE 'T' TO SIEVE-FLAGS (SV-SCAN-I).
+004990 8210-EXIT.
+005000     EXIT.
+005010*================================================================
+005020 8220-MARK-COMPOSITES SECTION.
+005030*================================================================
+005040 8220-START.
+005050     IF SIEVE-FLAGS (SV-P) = 'T'
+005060         COMPUTE SV-M = SV-P * SV-P
+005070         PERFORM 8230-MARK-ONE-MULTIPLE THRU 8230-EXIT
+005080             VARYING SV-M FROM SV-M BY SV-P
+005090                 UNTIL SV-M > SIEVE-LIMIT
+005100     END-IF.
+005110 8220-EXIT.
+005120     EXIT.
+005130*================================================================
+005140 8230-MARK-ONE-MULTIPLE SECTION.
+005150*================================================================
+005160 8230-START.
+005170     MOVE 'F' TO SIEVE-FLAGS (SV-M).
+005180 8230-EXIT.
+005190     EXIT.
+005200*================================================================
+005210 8240-COLLECT-ONE-CANDIDATE SECTION.
+005220*================================================================
+005230 8240-START.
+005240     IF SIEVE-FLAGS (SV-SCAN-I) = 'T'
+005250         ADD 1 TO ENTRY-COUNT
+005260         MOVE SV-SCAN-I TO PRIMES (ENTRY-COUNT)
+005270     END-IF.
+005280 8240-EXIT.
+005290     EXIT.
+005300*================================================================
+005310 8500-VALIDATE-PRIMES-TABLE SECTION.
+005320*================================================================
+005330* RECONCILES THE FILLED PRIMES TABLE BEFORE THE RESULT IS
+005340* REPORTED: ENTRY-COUNT MUST MATCH PRM-N, THE TABLE MUST BE
+005350* STRICTLY ASCENDING, AND EVERY ENTRY MUST ACTUALLY BE PRIME.
+005360* GUARDS AGAINST A SILENT REGRESSION OF EITHER ALGORITHM PATH.
+005370 8500-START.
+005380     MOVE 'N' TO VAL-FAIL-SW.
+005390     IF ENTRY-COUNT NOT = PRM-N
+005400         DISPLAY "NTHPRIME: SELF-CHECK FAILED - ENTRY-COUNT="
+005410                 ENTRY-COUNT " DOES NOT MATCH N=" PRM-N "."
+005420         MOVE 'Y' TO VAL-FAIL-SW
+005430     END-IF.
+005440     PERFORM 8510-VALIDATE-ONE-ENTRY THRU 8510-EXIT
+005450         VARYING VAL-IDX FROM 1 BY 1 UNTIL VAL-IDX > ENTRY-COUNT.
+005460     IF VAL-FAILED
+005470         DISPLAY "NTHPRIME: PRIMES TABLE SELF-CHECK FAILED - "
+005480                 "ABORTING RUN."
+005490         MOVE 24 TO WS-RETURN-CODE
+005500         PERFORM 9000-FINISH THRU 9000-EXIT
+005510         STOP RUN
+005520     END-IF.
+005530 8500-EXIT.
+005540     EXIT.
+005550*================================================================
+005560 8510-VALIDATE-ONE-ENTRY SECTION.
+005570*================================================================
+005580 8510-START.
+005590     IF VAL-IDX > 1
+005600         AND PRIMES (VAL-IDX) NOT > PRIMES (VAL-IDX - 1)
+005610         DISPLAY "NTHPRIME: SELF-CHECK FAILED - PRIMES TABLE "
+005620                 "NOT ASCENDING AT INDEX " VAL-IDX "."
+005630         MOVE 'Y' TO VAL-FAIL-SW
+005640     END-IF.
+005650     PERFORM 8520-TEST-PRIMALITY THRU 8520-EXIT.
+005660     IF VAL-IS-NOT-PRIME
+005670         DISPLAY "NTHPRIME: SELF-CHECK FAILED - PRIMES("
+005680                 VAL-IDX ")=" PRIMES (VAL-IDX) " IS NOT PRIME."
+005690         MOVE 'Y' TO VAL-FAIL-SW
+005700     END-IF.
+005710 8510-EXIT.
+005720     EXIT.
+005730*================================================================
+005740 8520-TEST-PRIMALITY SECTION.
+005750*================================================================
+005760 8520-START.
+005770     MOVE 'Y' TO VAL-IS-PRIME-SW.
+005780     IF PRIMES (VAL-IDX) < 2
+005790         MOVE 'N' TO VAL-IS-PRIME-SW
+005800         GO TO 8520-EXIT
+005810     END-IF.
+005820     IF PRIMES (VAL-IDX) = 2
+005830         GO TO 8520-EXIT
+005840     END-IF.
+005850     COMPUTE VAL-SQRT =
+005860         FUNCTION INTEGER-PART (FUNCTION SQRT (PRIMES (VAL-IDX)))
+005870             + 1.
+005880     MOVE 2 TO VAL-DIVISOR.
+005890     PERFORM 8525-TEST-ONE-VAL-DIVISOR THRU 8525-EXIT
+005900         UNTIL VAL-DIVISOR > VAL-SQRT OR VAL-IS-NOT-PRIME.
+005910 8520-EXIT.
+005920     EXIT.
+005930*================================================================
+005940 8525-TEST-ONE-VAL-DIVISOR SECTION.
+005950*================================================================
+005960 8525-START.
+005970     IF FUNCTION MOD (PRIMES (VAL-IDX) VAL-DIVISOR) = 0
+005980         MOVE 'N' TO VAL-IS-PRIME-SW
+005990     ELSE
+006000         ADD 1 TO VAL-DIVISOR
+006010     END-IF.
+006020 8525-EXIT.
+006030     EXIT.
+006040*================================================================
+006050 9000-FINISH SECTION.
+006060*================================================================
+006070 9000-START.
+006080*    WS-END-STAMP WAS ALREADY CAPTURED IN 8000-COMPUTE-NTH-PRIME,
+006090*    IMMEDIATELY AFTER THE ALGORITHM FINISHED AND BEFORE THE
+006100*    SELF-CHECK RAN, SO IT IS NOT RE-STAMPED HERE.
+006110     PERFORM 9100-COMPUTE-ELAPSED THRU 9100-EXIT.
+006120     DISPLAY "DAUER: " WS-ELAPSED-DISPLAY " SECONDS".
+006130     DISPLAY "HOST: " WS-ENV-HOST-NAME
+006140             " RUNTIME: " WS-ENV-RUNTIME-VERSION
+006150             " CPUS: " WS-ENV-CPU-COUNT.
+006160     PERFORM 9200-WRITE-HISTORY THRU 9200-EXIT.
+006170     PERFORM 9300-WRITE-PRIMES-LISTING THRU 9300-EXIT.
+006180     PERFORM 9400-WRITE-DASHBOARD-FEED THRU 9400-EXIT.
+006190     MOVE WS-RETURN-CODE TO RETURN-CODE.
+006200 9000-EXIT.
+006210     EXIT.
+006220*================================================================
+006230 9200-WRITE-HISTORY SECTION.
+006240*================================================================
+006250 9200-START.
+006260     OPEN EXTEND HISTORY-FILE.
+006270     IF WS-HIST-FILE-NOT-FOUND
+006280         OPEN OUTPUT HISTORY-FILE
+006290         CLOSE HISTORY-FILE
+006300         OPEN EXTEND HISTORY-FILE
+006310     END-IF.
+006320     IF NOT WS-HIST-FILE-OK
+006330         DISPLAY "NTHPRIME: UNABLE TO OPEN PRMHIST, STATUS="
+006340                 WS-HIST-FILE-STATUS
+006350         GO TO 9200-EXIT
+006360     END-IF.
+006370     MOVE SPACES           TO PRM-HISTORY-RECORD.
+006380     MOVE WS-TF-DATE       TO PRM-HIST-RUN-DATE.
+006390     MOVE WS-TF-HH         TO PRM-HIST-RUN-TIME (1:2).
+006400     MOVE WS-TF-MM         TO PRM-HIST-RUN-TIME (3:2).
+006410     MOVE WS-TF-SS         TO PRM-HIST-RUN-TIME (5:2).
+006420     MOVE WS-TF-HS         TO PRM-HIST-RUN-TIME (7:2).
+006430     MOVE PRM-N            TO PRM-HIST-N.
+006440     MOVE PRM-MODE         TO PRM-HIST-MODE.
+006450     MOVE WS-ELAPSED-DISPLAY TO PRM-HIST-DURATION.
+006460     MOVE WS-RETURN-CODE   TO PRM-HIST-RETURN-CODE.
+006470     MOVE WS-ENV-HOST-NAME TO PRM-HIST-HOST-NAME.
+006480     MOVE WS-ENV-RUNTIME-VERSION
+006490         TO PRM-HIST-RUNTIME-VERSION.
+006500     MOVE WS-ENV-CPU-COUNT TO PRM-HIST-CPU-COUNT.
+006510     WRITE PRM-HISTORY-RECORD.
+006520     CLOSE HISTORY-FILE.
+006530 9200-EXIT.
+006540     EXIT.
+006550*================================================================
+006560 9300-WRITE-PRIMES-LISTING SECTION.
+006570*================================================================
+006580* APPENDS A FULL LISTING OF THIS RUN'S PRIMES TABLE TO PRMLIST
+006590* (A HEADER RECORD IDENTIFYING THE RUN, FOLLOWED BY ONE DETAIL
+006600* RECORD PER ENTRY) SO PRIMINQ CAN REVIEW THE ACTUAL VALUES
+006610* FOUND, NOT JUST THE SUMMARY FIGURES KEPT IN PRMHIST.
+006620 9300-START.
+006630     OPEN EXTEND LISTING-FILE.
+006640     IF WS-LIST-FILE-NOT-FOUND
+006650         OPEN OUTPUT LISTING-FILE
+006660         CLOSE LISTING-FILE
+006670         OPEN EXTEND LISTING-FILE
+006680     END-IF.
+006690     IF NOT WS-LIST-FILE-OK
+006700         DISPLAY "NTHPRIME: UNABLE TO OPEN PRMLIST, STATUS="
+006710                 WS-LIST-FILE-STATUS
+006720         GO TO 9300-EXIT
+006730     END-IF.
+006740     MOVE SPACES TO PRM-LIST-HEADER-RECORD.
+006750     MOVE 'H' TO PRM-LIST-REC-TYPE.
+006760     MOVE WS-TF-DATE TO PRM-LIST-RUN-DATE.
+006770     MOVE WS-TF-HH TO PRM-LIST-RUN-TIME (1:2).
+006780     MOVE WS-TF-MM TO PRM-LIST-RUN-TIME (3:2).
+006790     MOVE WS-TF-SS TO PRM-LIST-RUN-TIME (5:2).
+006800     MOVE WS-TF-HS TO PRM-LIST-RUN-TIME (7:2).
+006810     MOVE PRM-N TO PRM-LIST-N.
+006820     MOVE PRM-MODE TO PRM-LIST-MODE.
+006830     WRITE PRM-LIST-HEADER-RECORD.
+006840     PERFORM 9310-WRITE-ONE-LIST-DETAIL THRU 9310-EXIT
+006850         VARYING LIST-IDX FROM 1 BY 1
+006860         UNTIL LIST-IDX > ENTRY-COUNT.
+006870     CLOSE LISTING-FILE.
+006880 9300-EXIT.
+006890     EXIT.
+006900*================================================================
+006910 9310-WRITE-ONE-LIST-DETAIL SECTION.
+006920*================================================================
+006930 9310-START.
+006940     MOVE SPACES TO PRM-LIST-DETAIL-RECORD.
+006950     MOVE 'D' TO PRM-LIST-DET-TYPE.
+006960     MOVE LIST-IDX TO PRM-LIST-DET-INDEX.
+006970     MOVE PRIMES (LIST-IDX) TO PRM-LIST-DET-VALUE.
+006980     WRITE PRM-LIST-DETAIL-RECORD.
+006990 9310-EXIT.
+007000     EXIT.
+007010*================================================================
+007020 9400-WRITE-DASHBOARD-FEED SECTION.
+007030*================================================================
+007040* APPENDS A COMMA-DELIMITED EXTRACT RECORD TO PRMFEED CARRYING
+007050* THE RUN DATE/TIME, N, MODE, AND DAUER, FOR PICKUP BY THE
+007060* PERFORMANCE MONITORING DASHBOARD'S LOAD JOB. BUILT FROM THE
+007070* SAME FIELDS ALREADY WRITTEN TO PRM-HISTORY-RECORD ABOVE SO
+007080* THE TWO OUTPUTS CANNOT DISAGREE WITH EACH OTHER.
+007090 9400-START.
+007100     OPEN EXTEND FEED-FILE.
+007110     IF WS-FEED-FILE-NOT-FOUND
+007120         OPEN OUTPUT FEED-FILE
+007130         CLOSE FEED-FILE
+007140         OPEN EXTEND FEED-FILE
+007150     END-IF.
+007160     IF NOT WS-FEED-FILE-OK
+007170         DISPLAY "NTHPRIME: UNABLE TO OPEN PRMFEED, STATUS="
+007180                 WS-FEED-FILE-STATUS
+007190         GO TO 9400-EXIT
+007200     END-IF.
+007210     MOVE SPACES TO PRM-FEED-RECORD.
+007220     STRING PRM-HIST-RUN-DATE  DELIMITED BY SIZE
+007230            ","                DELIMITED BY SIZE
+007240            PRM-HIST-RUN-TIME  DELIMITED BY SIZE
+007250            ","                DELIMITED BY SIZE
+007260            PRM-HIST-N         DELIMITED BY SIZE
+007270            ","                DELIMITED BY SIZE
+007280            PRM-HIST-MODE      DELIMITED BY SIZE
+007290            ","                DELIMITED BY SIZE
+007300            PRM-HIST-DURATION  DELIMITED BY SIZE
+007310         INTO PRM-FEED-RECORD.
+007320     WRITE PRM-FEED-RECORD.
+007330     CLOSE FEED-FILE.
+007340 9400-EXIT.
+007350     EXIT.
+007360*================================================================
+007370 9100-COMPUTE-ELAPSED SECTION.
+007380*================================================================
+007390 9100-START.
+007400     MOVE WS-START-STAMP TO WS-TIME-FIELDS.
+007410     COMPUTE WS-START-HUNDREDTHS =
+007420         ((WS-TF-HH * 3600) + (WS-TF-MM * 60) + WS-TF-SS) * 100
+007430             + WS-TF-HS.
+007440     MOVE WS-END-STAMP TO WS-TIME-FIELDS.
+007450     COMPUTE WS-END-HUNDREDTHS =
+007460         ((WS-TF-HH * 3600) + (WS-TF-MM * 60) + WS-TF-SS) * 100
+007470             + WS-TF-HS.
+007480     COMPUTE WS-ELAPSED-HUNDREDTHS =
+007490         WS-END-HUNDREDTHS - WS-START-HUNDREDTHS.
+007500     IF WS-ELAPSED-HUNDREDTHS < 0
+007510         ADD 8640000 TO WS-ELAPSED-HUNDREDTHS
+007520     END-IF.
+007530     COMPUTE WS-ELAPSED-DISPLAY =
+007540         WS-ELAPSED-HUNDREDTHS / 100.
+007550 9100-EXIT.
+007560     EXIT.
