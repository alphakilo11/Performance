@@ -0,0 +1,251 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. TRENDRPT.
+000120 AUTHOR. R HALVORSEN.
+000130 INSTALLATION. CAPACITY PLANNING - BATCH PERFORMANCE LAB.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*================================================================
+000170* MODIFICATION HISTORY
+000180*   DATE        INIT   DESCRIPTION
+000190*   ----------  -----  -----------------------------------------
+000200*   2026-08-09  RAH    ORIGINAL VERSION - TRAILING-BASELINE
+000210*                      REGRESSION REPORT OVER NTHPRIME'S
+000220*                      PERFORMANCE-HISTORY FILE (DD PRMHIST).
+000230*   2026-08-09  RAH    THE TRAILING BASELINE IS NOW KEPT PER
+000240*                      WORKLOAD (PRM-HIST-N/PRM-HIST-MODE)
+000250*                      INSTEAD OF AS ONE GLOBAL SERIES, SO A
+000260*                      NIGHTLY JOB THAT RUNS SEVERAL DIFFERENT
+000270*                      N SIZES INTO THE SAME PRMHIST DOES NOT
+000280*                      GET ITS MEDIUM/LARGE RUNS FLAGGED AGAINST
+000290*                      A BASELINE DRAGGED DOWN BY A SMOKE-TEST
+000300*                      SIZED ROW.
+000310*================================================================
+000320* COMPARES EACH RUN'S DAUER AGAINST THE AVERAGE OF THE
+000330* TRAILING-BASELINE-WINDOW RUNS THAT PRECEDE IT AND FLAGS ANY
+000340* RUN MORE THAN REGRESSION-THRESHOLD-PCT PERCENT SLOWER THAN
+000350* THAT BASELINE, SO A RUNTIME OR OS PATCH THAT QUIETLY SLOWS
+000360* THE BENCHMARK DOWN SHOWS UP HERE INSTEAD OF BEING NOTICED
+000370* ONLY BY FEEL.
+000380*================================================================
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT HISTORY-FILE ASSIGN TO "PRMHIST"
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-HIST-FILE-STATUS.
+000450*
+000460 DATA DIVISION.
+000470 FILE SECTION.
+000480 FD  HISTORY-FILE.
+000490     COPY PRMHIST.
+000500*
+000510 WORKING-STORAGE SECTION.
+000520 01  BASELINE-WINDOW                 PIC 9(02) COMP VALUE 5.
+000530 01  REGRESSION-THRESHOLD-PCT        PIC 9(03) COMP VALUE 20.
+000540*
+000550 01  WS-HIST-FILE-STATUS             PIC X(02) VALUE '00'.
+000560     88  WS-HIST-FILE-OK                  VALUE '00'.
+000570     88  WS-HIST-FILE-EOF                 VALUE '10'.
+000580*
+000590 01  WS-EOF-SW                       PIC X(01) VALUE 'N'.
+000600     88  WS-AT-EOF                       VALUE 'Y'.
+000610*
+000620 01  RUN-SEQUENCE-NO                 PIC 9(06) COMP VALUE ZERO.
+000630*----------------------------------------------------------------
+000640* ONE TRAILING-BASELINE WINDOW PER DISTINCT WORKLOAD SEEN IN THE
+000650* HISTORY FILE, KEYED BY N AND MODE, SO A JOB THAT RUNS SEVERAL
+000660* DIFFERENT N SIZES (OR BOTH ALGORITHM MODES) INTO ONE PRMHIST
+000670* DOES NOT MIX THEIR DURATIONS INTO A SINGLE AVERAGE.
+000680*----------------------------------------------------------------
+000690 01  WS-MAX-WORKLOADS                PIC 9(02) COMP VALUE 20.
+000700 01  WS-WORKLOAD-COUNT                PIC 9(02) COMP VALUE ZERO.
+000710 01  WS-WL-IDX                       PIC 9(02) COMP VALUE ZERO.
+000720 01  WS-WORKLOAD-FOUND-SW            PIC X(01) VALUE 'N'.
+000730     88  WS-WORKLOAD-FOUND               VALUE 'Y'.
+000740 01  WORKLOAD-BASELINES.
+000750     05  WORKLOAD-BASELINE OCCURS 20 TIMES.
+000760         10  WL-N                    PIC 9(06).
+000770         10  WL-MODE                 PIC X(01).
+000780         10  WL-ENTRY-COUNT          PIC 9(02) COMP VALUE ZERO.
+000790         10  WL-NEXT-SLOT            PIC 9(02) COMP VALUE ZERO.
+000800         10  WL-DURATIONS.
+000810             15  WL-DURATION OCCURS 5 TIMES
+000820                         PIC 9(07)V9(02) VALUE ZERO.
+000830 01  BASELINE-TOTAL                  PIC 9(09)V9(02) VALUE ZERO.
+000840 01  BASELINE-AVERAGE                PIC 9(07)V9(02) VALUE ZERO.
+000850 01  BASELINE-LIMIT                  PIC 9(07)V9(02) VALUE ZERO.
+000860 01  K                               PIC 9(02) COMP VALUE ZERO.
+000870*
+000880 01  WS-RUNS-READ                    PIC 9(06) COMP VALUE ZERO.
+000890 01  WS-RUNS-FLAGGED                 PIC 9(06) COMP VALUE ZERO.
+000900*
+000910 PROCEDURE DIVISION.
+000920*================================================================
+000930 0000-MAINLINE SECTION.
+000940*================================================================
+000950 0000-START.
+000960     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000970     PERFORM 2000-PROCESS-HISTORY THRU 2000-EXIT
+000980         UNTIL WS-AT-EOF.
+000990     PERFORM 3000-SUMMARY THRU 3000-EXIT.
+001000     GO TO 0000-EXIT.
+001010 0000-EXIT.
+001020     STOP RUN.
+001030*================================================================
+001040 1000-INITIALIZE SECTION.
+001050*================================================================
+001060 1000-START.
+001070     OPEN INPUT HISTORY-FILE.
+001080     IF NOT WS-HIST-FILE-OK
+001090         DISPLAY "TRENDRPT: UNABLE TO OPEN PRMHIST, STATUS="
+001100                 WS-HIST-FILE-STATUS
+001110         MOVE 16 TO RETURN-CODE
+001120         STOP RUN
+001130     END-IF.
+001140     DISPLAY "TRENDRPT: PERFORMANCE TREND / REGRESSION REPORT".
+001150     DISPLAY "TRENDRPT: BASELINE WINDOW=" BASELINE-WINDOW
+001160             " RUNS, THRESHOLD=" REGRESSION-THRESHOLD-PCT "%".
+001170     PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT.
+001180 1000-EXIT.
+001190     EXIT.
+001200*================================================================
+001210 2000-PROCESS-HISTORY SECTION.
+001220*================================================================
+001230 2000-START.
+001240     ADD 1 TO RUN-SEQUENCE-NO.
+001250     ADD 1 TO WS-RUNS-READ.
+001260     PERFORM 2150-FIND-OR-ADD-WORKLOAD THRU 2150-EXIT.
+001270     IF NOT WS-WORKLOAD-FOUND
+001280         DISPLAY "RUN " RUN-SEQUENCE-NO " DATE=" PRM-HIST-RUN-DATE
+001290                 " N=" PRM-HIST-N " DAUER=" PRM-HIST-DURATION
+001300                 " (WORKLOAD TABLE FULL, NO BASELINE TRACKED)"
+001310         GO TO 2000-NEXT
+001320     END-IF.
+001330     IF WL-ENTRY-COUNT (WS-WL-IDX) = 0
+001340         DISPLAY "RUN " RUN-SEQUENCE-NO " DATE=" PRM-HIST-RUN-DATE
+001350                 " N=" PRM-HIST-N " DAUER=" PRM-HIST-DURATION
+001360                 " (NO BASELINE YET)"
+001370     ELSE
+001380         PERFORM 2200-EVALUATE-AGAINST-BASELINE THRU 2200-EXIT
+001390     END-IF.
+001400     PERFORM 2300-ROLL-BASELINE THRU 2300-EXIT.
+001410 2000-NEXT.
+001420     PERFORM 2100-READ-NEXT-RECORD THRU 2100-EXIT.
+001430 2000-EXIT.
+001440     EXIT.
+001450*================================================================
+001460 2100-READ-NEXT-RECORD SECTION.
+001470*================================================================
+001480 2100-START.
+001490     READ HISTORY-FILE
+001500         AT END
+001510             MOVE 'Y' TO WS-EOF-SW
+001520     END-READ.
+001530 2100-EXIT.
+001540     EXIT.
+001550*================================================================
+001560 2150-FIND-OR-ADD-WORKLOAD SECTION.
+001570*================================================================
+001580* LOCATES THE BASELINE-TRACKING SLOT FOR THIS RECORD'S N/MODE,
+001590* ADDING A NEW SLOT THE FIRST TIME A GIVEN N/MODE COMBINATION IS
+001600* SEEN. IF THE WORKLOAD TABLE IS ALREADY FULL, WS-WORKLOAD-FOUND
+001610* COMES BACK 'N' AND THE CALLER SKIPS BASELINE TRACKING FOR THIS
+001620* RECORD RATHER THAN MIXING IT INTO SOME OTHER WORKLOAD'S WINDOW.
+001630*================================================================
+001640 2150-START.
+001650     MOVE 'N' TO WS-WORKLOAD-FOUND-SW.
+001660     PERFORM 2160-SEARCH-ONE-WORKLOAD THRU 2160-EXIT
+001670         VARYING WS-WL-IDX FROM 1 BY 1
+001680             UNTIL WS-WL-IDX > WS-WORKLOAD-COUNT
+001690                OR WS-WORKLOAD-FOUND.
+001700     IF WS-WORKLOAD-FOUND
+001710*        PERFORM VARYING STEPS THE INDEX ONE PAST THE MATCH
+001720*        BEFORE RE-TESTING THE UNTIL CONDITION, SO BACK IT UP.
+001730         SUBTRACT 1 FROM WS-WL-IDX
+001740         GO TO 2150-EXIT
+001750     END-IF.
+001760     IF WS-WORKLOAD-COUNT >= WS-MAX-WORKLOADS
+001770         GO TO 2150-EXIT
+001780     END-IF.
+001790     ADD 1 TO WS-WORKLOAD-COUNT.
+001800     MOVE WS-WORKLOAD-COUNT TO WS-WL-IDX.
+001810     MOVE PRM-HIST-N TO WL-N (WS-WL-IDX).
+001820     MOVE PRM-HIST-MODE TO WL-MODE (WS-WL-IDX).
+001830     MOVE ZERO TO WL-ENTRY-COUNT (WS-WL-IDX).
+001840     MOVE ZERO TO WL-NEXT-SLOT (WS-WL-IDX).
+001850     MOVE 'Y' TO WS-WORKLOAD-FOUND-SW.
+001860 2150-EXIT.
+001870     EXIT.
+001880*================================================================
+001890 2160-SEARCH-ONE-WORKLOAD SECTION.
+001900*================================================================
+001910 2160-START.
+001920     IF WL-N (WS-WL-IDX) = PRM-HIST-N
+001930         AND WL-MODE (WS-WL-IDX) = PRM-HIST-MODE
+001940         MOVE 'Y' TO WS-WORKLOAD-FOUND-SW
+001950     END-IF.
+001960 2160-EXIT.
+001970     EXIT.
+001980*================================================================
+001990 2200-EVALUATE-AGAINST-BASELINE SECTION.
+002000*================================================================
+002010 2200-START.
+002020     MOVE ZERO TO BASELINE-TOTAL.
+002030     PERFORM 2210-ACCUMULATE-BASELINE THRU 2210-EXIT
+002040         VARYING K FROM 1 BY 1
+002050             UNTIL K > WL-ENTRY-COUNT (WS-WL-IDX).
+002060     COMPUTE BASELINE-AVERAGE ROUNDED =
+002070         BASELINE-TOTAL / WL-ENTRY-COUNT (WS-WL-IDX).
+002080     COMPUTE BASELINE-LIMIT ROUNDED =
+002090         BASELINE-AVERAGE
+002100             * (1 + (REGRESSION-THRESHOLD-PCT / 100)).
+002110     IF PRM-HIST-DURATION > BASELINE-LIMIT
+002120         ADD 1 TO WS-RUNS-FLAGGED
+002130         DISPLAY "RUN " RUN-SEQUENCE-NO " DATE=" PRM-HIST-RUN-DATE
+002140                 " N=" PRM-HIST-N " DAUER=" PRM-HIST-DURATION
+002150                 " BASELINE=" BASELINE-AVERAGE
+002160                 " **** REGRESSION - EXCEEDS " BASELINE-LIMIT
+002170                 " ****"
+002180     ELSE
+002190         DISPLAY "RUN " RUN-SEQUENCE-NO " DATE=" PRM-HIST-RUN-DATE
+002200                 " N=" PRM-HIST-N " DAUER=" PRM-HIST-DURATION
+002210                 " BASELINE=" BASELINE-AVERAGE " OK"
+002220     END-IF.
+002230 2200-EXIT.
+002240     EXIT.
+002250*================================================================
+002260 2210-ACCUMULATE-BASELINE SECTION.
+002270*================================================================
+002280 2210-START.
+002290     ADD WL-DURATION (WS-WL-IDX, K) TO BASELINE-TOTAL.
+002300 2210-EXIT.
+002310     EXIT.
+002320*================================================================
+002330 2300-ROLL-BASELINE SECTION.
+002340*================================================================
+002350 2300-START.
+002360     ADD 1 TO WL-NEXT-SLOT (WS-WL-IDX).
+002370     IF WL-NEXT-SLOT (WS-WL-IDX) > BASELINE-WINDOW
+002380         MOVE 1 TO WL-NEXT-SLOT (WS-WL-IDX)
+002390     END-IF.
+002400     MOVE PRM-HIST-DURATION
+002410         TO WL-DURATION (WS-WL-IDX, WL-NEXT-SLOT (WS-WL-IDX)).
+002420     IF WL-ENTRY-COUNT (WS-WL-IDX) < BASELINE-WINDOW
+002430         ADD 1 TO WL-ENTRY-COUNT (WS-WL-IDX)
+002440     END-IF.
+002450 2300-EXIT.
+002460     EXIT.
+002470*================================================================
+002480 3000-SUMMARY SECTION.
+002490*================================================================
+002500 3000-START.
+002510     CLOSE HISTORY-FILE.
+002520     DISPLAY "TRENDRPT: RUNS READ=" WS-RUNS-READ
+002530             " RUNS FLAGGED=" WS-RUNS-FLAGGED.
+002540     IF WS-RUNS-FLAGGED > 0
+002550         MOVE 4 TO RETURN-CODE
+002560     ELSE
+002570         MOVE 0 TO RETURN-CODE
+002580     END-IF.
+002590 3000-EXIT.
+002600     EXIT.
